@@ -16,73 +16,291 @@ FD STANDARD-OUTPUT.
     01 STDOUT-RECORD  PICTURE X(80).
 WORKING-STORAGE SECTION.
 77  I    PIC S99 USAGE IS COMPUTATIONAL.
-77  PREV PIC S9(8) USAGE IS COMPUTATIONAL. *>HOLDS PREVIOUS SUM USED FOR NUMERALS SUCH AS 'IV'
-77  D    PIC S9(4) USAGE IS COMPUTATIONAL. *>HOLDS TEMPORARY SUM OF CONVERTED INPUT
-77  INPUTERR PIC 9. *>FLAG SET WHEN INVALID INPUT OCCURS
-01  ERRORMESS.      *>ERROR MESSAGE WHEN INVALID INPUT IS PASSED IN
+77  D    PIC S9(4) USAGE IS COMPUTATIONAL. *>HOLDS VALUE OF THE CURRENT TOKEN
+77  INPUTERR PIC 9. *>FLAG SET WHEN A CHARACTER CANNOT BE PARSED AS A ROMAN DIGIT
+77  GRAMMARERR PIC 9. *>FLAG SET WHEN THE NUMERAL PARSES BUT VIOLATES NUMERAL GRAMMAR
+01  ERRORMESS.      *>ERROR MESSAGE WHEN A CHARACTER CANNOT BE PARSED
     02 FILLER PICTURE X(22) VALUE ' ILLEGAL ROMAN NUMERAL'.
+01  GRAMMARMESS.    *>ERROR MESSAGE WHEN NUMERAL GRAMMAR RULES ARE VIOLATED
+    02 FILLER PICTURE X(36) VALUE
+       ' ILLEGAL ROMAN NUMERAL - BAD GRAMMAR'.
+
+*>CHARACTER-LOOKUP WORKING STORAGE, SHARED BY THE CURRENT-CHARACTER AND
+*>LOOK-AHEAD CHARACTER TESTS IN 1000-ROMAN-TO-DECIMAL.
+77  CV-IDX PIC S99 USAGE IS COMPUTATIONAL. *>SUBSCRIPT OF THE CHARACTER TO LOOK UP
+77  CV-VAL PIC S9(4) USAGE IS COMPUTATIONAL. *>VALUE OF THAT CHARACTER, IF VALID
+77  CV-OK  PIC 9. *>1 IF THE CHARACTER AT CV-IDX IS A RECOGNIZED ROMAN DIGIT
+
+*>TOKEN TABLE BUILT BY 1000-ROMAN-TO-DECIMAL, ONE ENTRY PER ADDITIVE OR
+*>SUBTRACTIVE DIGIT (E.G. 'IV' BECOMES ONE TOKEN OF VALUE 4), CHECKED
+*>FOR VALID REPETITION AND ORDERING BY 1200-CHECK-GRAMMAR.
+01  TOK-AREA.
+    02 TOKVAL PIC S9(4) USAGE IS COMPUTATIONAL OCCURS 30 TIMES.
+*>PARALLEL TO TOKVAL - 1 WHEN THAT TOKEN WAS BUILT FROM A TWO-CHARACTER
+*>SUBTRACTIVE PAIR (E.G. 'IX'), 0 WHEN IT IS A LONE DIGIT. A
+*>SUBTRACTIVE PAIR ALREADY REPRESENTS THE LARGEST SINGLE DIGIT IN ITS
+*>TIER (4 OR 9), SO 1200-CHECK-GRAMMAR USES THIS TO CATCH A FURTHER
+*>TOKEN OF THE SAME TIER FOLLOWING ONE (E.G. 'IXI').
+01  TOK-SUB-AREA.
+    02 TOK-SUB PIC 9 OCCURS 30 TIMES.
+77  TOKCNT PIC S99 USAGE IS COMPUTATIONAL.
+77  TI     PIC S99 USAGE IS COMPUTATIONAL.
+77  RUNLEN PIC S99 USAGE IS COMPUTATIONAL.
+77  TOK-IS-SUB PIC 9.
+*>TIER-LOOKUP WORKING STORAGE FOR 1210-TOKEN-TIER-AT - TIER 1 IS ONES,
+*>2 IS TENS, 3 IS HUNDREDS, 4 IS THOUSANDS.
+77  TT-IDX  PIC S99 USAGE IS COMPUTATIONAL.
+77  TT-TIER PIC 9.
+77  TOK-TIER-CUR PIC 9.
+
+*>TABLE OF ROMAN SYMBOLS AND VALUES, LARGEST FIRST, USED TO BUILD A
+*>ROMAN NUMERAL STRING OUT OF A DECIMAL VALUE ONE SYMBOL AT A TIME.
+01  RTABLE-DATA.
+    02 FILLER PIC X(6) VALUE '1000M '.
+    02 FILLER PIC X(6) VALUE '0900CM'.
+    02 FILLER PIC X(6) VALUE '0500D '.
+    02 FILLER PIC X(6) VALUE '0400CD'.
+    02 FILLER PIC X(6) VALUE '0100C '.
+    02 FILLER PIC X(6) VALUE '0090XC'.
+    02 FILLER PIC X(6) VALUE '0050L '.
+    02 FILLER PIC X(6) VALUE '0040XL'.
+    02 FILLER PIC X(6) VALUE '0010X '.
+    02 FILLER PIC X(6) VALUE '0009IX'.
+    02 FILLER PIC X(6) VALUE '0005V '.
+    02 FILLER PIC X(6) VALUE '0004IV'.
+    02 FILLER PIC X(6) VALUE '0001I '.
+01  RTABLE REDEFINES RTABLE-DATA.
+    02 RT-ENTRY OCCURS 13 TIMES.
+        03 RT-VALUE  PIC 9(4).
+        03 RT-SYMBOL PIC X(2).
+77  RT-IDX   PIC S99 USAGE IS COMPUTATIONAL.
+77  RWORK    PIC S9(8) USAGE IS COMPUTATIONAL. *>REMAINING DECIMAL VALUE STILL TO BE CONVERTED
+77  ROUTLEN  PIC S99 USAGE IS COMPUTATIONAL.   *>LENGTH OF ROMAN NUMERAL BUILT SO FAR
 
 LINKAGE SECTION.
 77  NUMLENGTH PIC S99 USAGE IS COMPUTATIONAL.  *>LENGTH OF ROMAN NUMERAL
 77  RETURNVAL PIC S9 USAGE IS COMPUTATIONAL-3. *>SUBROUTINE RETURN VALUE. 1 ON SUCCESS, 2 ON FAILURE
 77  DECVALUE PIC S9(8) USAGE IS COMPUTATIONAL. *>DECIMAL EQUIVALENT NUMBER
+77  CONV-MODE PIC 9 USAGE IS COMPUTATIONAL.    *>1 = ROMAN TO DECIMAL (DEFAULT), 2 = DECIMAL TO ROMAN
+77  CONV-ERR PIC 9 USAGE IS COMPUTATIONAL.     *>0 = OK, 1 = UNPARSEABLE CHARACTER, 2 = GRAMMAR VIOLATION
 01  ARRAY-AREA.                                    *>STRING OF ROMAN NUMERALS
     02 S PIC X(1) OCCURS 30 TIMES.
 
-PROCEDURE DIVISION USING ARRAY-AREA, NUMLENGTH, RETURNVAL, DECVALUE.
-    COMPUTE DECVALUE = 0.
-    COMPUTE PREV = 1001.
+PROCEDURE DIVISION USING ARRAY-AREA, NUMLENGTH, RETURNVAL, DECVALUE,
+        CONV-MODE, CONV-ERR.
     COMPUTE INPUTERR = 0.
-    
-    *>ITERATES STRING OF ROMAN NUMERALS AND COMPUTES THE SUM
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUMLENGTH
-        IF S(I) = 'I' OR S(I) = 'I'
-            COMPUTE D = 1
+    COMPUTE GRAMMARERR = 0.
+    COMPUTE CONV-ERR = 0.
+
+    IF CONV-MODE = 2
+        PERFORM 2000-DECIMAL-TO-ROMAN
+    ELSE
+        PERFORM 1000-ROMAN-TO-DECIMAL
+    END-IF.
+
+    IF INPUTERR = 1
+        OPEN OUTPUT STANDARD-OUTPUT
+        WRITE STDOUT-RECORD FROM ERRORMESS AFTER ADVANCING 1 LINE
+        CLOSE STANDARD-OUTPUT
+        COMPUTE RETURNVAL = 2
+        COMPUTE CONV-ERR = 1
+    ELSE
+        IF GRAMMARERR = 1
+            OPEN OUTPUT STANDARD-OUTPUT
+            WRITE STDOUT-RECORD FROM GRAMMARMESS AFTER ADVANCING 1 LINE
+            CLOSE STANDARD-OUTPUT
+            COMPUTE RETURNVAL = 2
+            COMPUTE CONV-ERR = 2
+        ELSE
+            COMPUTE RETURNVAL = 1
+        END-IF
+    END-IF.
+
+GOBACK.
+
+*>--------------------------------------------------------------------
+*>1000-ROMAN-TO-DECIMAL
+*>CONVERTS THE ROMAN NUMERAL IN ARRAY-AREA TO ITS DECIMAL EQUIVALENT.
+*>SCANS LEFT TO RIGHT BUILDING ONE TOKEN PER DIGIT - A LONE CHARACTER
+*>(E.G. 'X') OR A VALID SUBTRACTIVE PAIR (E.G. 'IX') - THEN HANDS THE
+*>TOKEN LIST TO 1200-CHECK-GRAMMAR TO VERIFY IT IS A LEGAL NUMERAL.
+*>--------------------------------------------------------------------
+1000-ROMAN-TO-DECIMAL.
+    COMPUTE DECVALUE = 0.
+    COMPUTE TOKCNT = 0.
+    COMPUTE I = 1.
+
+    PERFORM UNTIL I > NUMLENGTH OR INPUTERR = 1
+        MOVE I TO CV-IDX
+        PERFORM 1100-CHAR-VALUE-AT
+
+        IF CV-OK NOT = 1
+            COMPUTE INPUTERR = 1
+        ELSE
+            COMPUTE D = CV-VAL
+
+            *>ONLY I, X AND C MAY EVER PRECEDE A LARGER NUMERAL
+            IF I < NUMLENGTH
+                    AND (S(I) = 'I' OR S(I) = 'X' OR S(I) = 'C'
+                         OR S(I) = 'i' OR S(I) = 'x' OR S(I) = 'c')
+                COMPUTE CV-IDX = I + 1
+                PERFORM 1100-CHAR-VALUE-AT
+                IF CV-OK = 1 AND (CV-VAL = D * 5 OR CV-VAL = D * 10)
+                    COMPUTE D = CV-VAL - D
+                    COMPUTE I = I + 2
+                    COMPUTE TOK-IS-SUB = 1
+                ELSE
+                    COMPUTE I = I + 1
+                    COMPUTE TOK-IS-SUB = 0
+                END-IF
+            ELSE
+                COMPUTE I = I + 1
+                COMPUTE TOK-IS-SUB = 0
+            END-IF
+
+            COMPUTE TOKCNT = TOKCNT + 1
+            MOVE D TO TOKVAL(TOKCNT)
+            MOVE TOK-IS-SUB TO TOK-SUB(TOKCNT)
+            COMPUTE DECVALUE = DECVALUE + D
+        END-IF
+    END-PERFORM.
+
+    IF INPUTERR NOT = 1
+        PERFORM 1200-CHECK-GRAMMAR
+    END-IF.
+
+*>--------------------------------------------------------------------
+*>1100-CHAR-VALUE-AT
+*>LOOKS UP THE ROMAN DIGIT VALUE OF S(CV-IDX), RETURNED IN CV-VAL WITH
+*>CV-OK SET TO 1, OR CV-OK SET TO 0 IF THE CHARACTER IS NOT A ROMAN
+*>DIGIT. USED BOTH FOR THE CURRENT CHARACTER AND FOR ONE-CHARACTER
+*>LOOK-AHEAD WHEN TESTING FOR A SUBTRACTIVE PAIR.
+*>--------------------------------------------------------------------
+1100-CHAR-VALUE-AT.
+    COMPUTE CV-OK = 1.
+    IF S(CV-IDX) = 'I' OR S(CV-IDX) = 'i'
+        COMPUTE CV-VAL = 1
+    ELSE
+        IF S(CV-IDX) = 'V' OR S(CV-IDX) = 'v'
+            COMPUTE CV-VAL = 5
         ELSE
-            IF S(I) = 'V' OR S(I) = 'V'
-                COMPUTE D = 5
+            IF S(CV-IDX) = 'X' OR S(CV-IDX) = 'x'
+                COMPUTE CV-VAL = 10
             ELSE
-                IF S(I) = 'X' OR S(I) = 'X'
-                    COMPUTE D = 10
+                IF S(CV-IDX) = 'L' OR S(CV-IDX) = 'l'
+                    COMPUTE CV-VAL = 50
                 ELSE
-                    IF S(I) = 'L' OR S(I) = 'L'
-                        COMPUTE D = 50
+                    IF S(CV-IDX) = 'C' OR S(CV-IDX) = 'c'
+                        COMPUTE CV-VAL = 100
                     ELSE
-                        IF S(I) = 'C' OR S(I) = 'C'
-                            COMPUTE D = 100
+                        IF S(CV-IDX) = 'D' OR S(CV-IDX) = 'd'
+                            COMPUTE CV-VAL = 500
                         ELSE
-                            IF S(I) = 'D' OR S(I) = 'D'
-                                COMPUTE D = 500
+                            IF S(CV-IDX) = 'M' OR S(CV-IDX) = 'm'
+                                COMPUTE CV-VAL = 1000
                             ELSE
-                                IF S(I) = 'M' OR S(I) = 'M'
-                                    COMPUTE D = 1000
-                                ELSE
-                                    COMPUTE INPUTERR = 1
-                                    EXIT PERFORM
-                                END-IF
+                                COMPUTE CV-OK = 0
                             END-IF
                         END-IF
                     END-IF
                 END-IF
             END-IF
         END-IF
+    END-IF.
+
+*>--------------------------------------------------------------------
+*>1200-CHECK-GRAMMAR
+*>VALIDATES THE TOKEN LIST BUILT BY 1000-ROMAN-TO-DECIMAL: TOKEN
+*>VALUES MUST NEVER INCREASE LEFT TO RIGHT (CATCHES OUT-OF-ORDER
+*>NUMERALS SUCH AS 'IXC'), V/L/D MAY NEVER REPEAT, I/X/C/M MAY REPEAT
+*>AT MOST THREE TIMES IN A ROW, AND NO TWO ADJACENT TOKENS MAY SHARE A
+*>TIER WHEN EITHER ONE IS A SUBTRACTIVE PAIR - THAT CATCHES A PLAIN
+*>DIGIT FOLLOWED BY A PAIR THAT DUPLICATES/UNDERCUTS IT ('VIV', 'LXL',
+*>'DCD') AS WELL AS A PAIR FOLLOWED BY A FURTHER TOKEN IN THE SAME TIER
+*>('IXI'), EITHER OF WHICH WOULD OTHERWISE PARSE TO A VALUE THAT HAS A
+*>SHORTER, CANONICAL ROMAN FORM.
+*>--------------------------------------------------------------------
+1200-CHECK-GRAMMAR.
+    COMPUTE RUNLEN = 1.
+    PERFORM VARYING TI FROM 2 BY 1 UNTIL TI > TOKCNT OR GRAMMARERR = 1
+        IF TOKVAL(TI) > TOKVAL(TI - 1)
+            COMPUTE GRAMMARERR = 1
+        ELSE
+            IF TOKVAL(TI) = TOKVAL(TI - 1)
+                COMPUTE RUNLEN = RUNLEN + 1
+                IF TOKVAL(TI) = 5 OR TOKVAL(TI) = 50 OR TOKVAL(TI) = 500
+                    COMPUTE GRAMMARERR = 1
+                ELSE
+                    IF RUNLEN > 3
+                        COMPUTE GRAMMARERR = 1
+                    END-IF
+                END-IF
+            ELSE
+                COMPUTE RUNLEN = 1
+            END-IF
 
-        COMPUTE DECVALUE = DECVALUE + D
-        
-        *>PREVIOUS NUMERAL SMALLER THAN CURRENT
-        IF D > PREV
-            COMPUTE DECVALUE = DECVALUE - 2 * PREV
+            IF GRAMMARERR NOT = 1
+                    AND (TOK-SUB(TI) = 1 OR TOK-SUB(TI - 1) = 1)
+                COMPUTE TT-IDX = TI
+                PERFORM 1210-TOKEN-TIER-AT
+                MOVE TT-TIER TO TOK-TIER-CUR
+                COMPUTE TT-IDX = TI - 1
+                PERFORM 1210-TOKEN-TIER-AT
+                IF TOK-TIER-CUR = TT-TIER
+                    COMPUTE GRAMMARERR = 1
+                END-IF
+            END-IF
         END-IF
-        COMPUTE PREV = D
     END-PERFORM.
-    
-    IF INPUTERR = 1
-        OPEN OUTPUT STANDARD-OUTPUT
-        WRITE STDOUT-RECORD FROM ERRORMESS AFTER ADVANCING 1 LINE
-        COMPUTE RETURNVAL = 2
-        CLOSE STANDARD-OUTPUT
+
+*>--------------------------------------------------------------------
+*>1210-TOKEN-TIER-AT
+*>LOOKS UP WHICH DECIMAL PLACE THE TOKEN VALUE AT TOKVAL(TT-IDX)
+*>BELONGS TO, RETURNED IN TT-TIER (1=ONES, 2=TENS, 3=HUNDREDS,
+*>4=THOUSANDS). USED BY 1200-CHECK-GRAMMAR TO TELL A LEGAL RUN OF
+*>SUBTRACTIVE PAIRS AT DIFFERENT TIERS (E.G. 'CMXCIX') APART FROM AN
+*>ILLEGAL REPEAT WITHIN THE SAME TIER (E.G. 'IXI').
+*>--------------------------------------------------------------------
+1210-TOKEN-TIER-AT.
+    EVALUATE TOKVAL(TT-IDX)
+        WHEN 1 WHEN 4 WHEN 5 WHEN 9
+            COMPUTE TT-TIER = 1
+        WHEN 10 WHEN 40 WHEN 50 WHEN 90
+            COMPUTE TT-TIER = 2
+        WHEN 100 WHEN 400 WHEN 500 WHEN 900
+            COMPUTE TT-TIER = 3
+        WHEN OTHER
+            COMPUTE TT-TIER = 4
+    END-EVALUATE.
+
+*>--------------------------------------------------------------------
+*>2000-DECIMAL-TO-ROMAN
+*>CONVERTS THE DECIMAL VALUE IN DECVALUE TO A ROMAN NUMERAL STRING,
+*>RETURNED IN ARRAY-AREA WITH ITS LENGTH IN NUMLENGTH. ROMAN NUMERALS
+*>ONLY REPRESENT 1 THROUGH 3999, SO ANYTHING OUTSIDE THAT RANGE IS
+*>REJECTED THE SAME WAY AN UNPARSEABLE ROMAN NUMERAL WOULD BE.
+*>--------------------------------------------------------------------
+2000-DECIMAL-TO-ROMAN.
+    MOVE DECVALUE TO RWORK.
+
+    IF RWORK < 1 OR RWORK > 3999
+        COMPUTE INPUTERR = 1
     ELSE
-        COMPUTE RETURNVAL = 1
+        MOVE SPACES TO ARRAY-AREA
+        COMPUTE ROUTLEN = 0
+
+        PERFORM VARYING RT-IDX FROM 1 BY 1 UNTIL RT-IDX > 13
+            PERFORM UNTIL RWORK < RT-VALUE(RT-IDX)
+                COMPUTE ROUTLEN = ROUTLEN + 1
+                MOVE RT-SYMBOL(RT-IDX)(1:1) TO S(ROUTLEN)
+                IF RT-SYMBOL(RT-IDX)(2:1) NOT = SPACE
+                    COMPUTE ROUTLEN = ROUTLEN + 1
+                    MOVE RT-SYMBOL(RT-IDX)(2:1) TO S(ROUTLEN)
+                END-IF
+                COMPUTE RWORK = RWORK - RT-VALUE(RT-IDX)
+            END-PERFORM
+        END-PERFORM
+
+        MOVE ROUTLEN TO NUMLENGTH
     END-IF.
 
-GOBACK. 
