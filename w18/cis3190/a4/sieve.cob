@@ -12,72 +12,304 @@ input-output section.
 file-control.
     select standard-input assign to keyboard.
     select standard-output assign to display.
-    select outfile assign to "output.txt"
+    select outfile assign to dynamic outfile-name
         organization is line sequential
         file status is fscode.
+    select restart-file assign to "SIEVECKP.DAT"
+        organization is line sequential
+        file status is restart-fscode.
+    select twin-report assign to "SIEVERPT.TXT"
+        organization is line sequential
+        file status is twin-fscode.
 data division.
 file section.
 fd standard-input.
-    01  stdin-record pic x(10).
+    01  stdin-record pic x(80).
+fd standard-output.
+    01  stdout-record pic x(80).
 fd outfile.
-    01  file-record pic Z(10).
+    01  file-record pic x(60).
+fd restart-file.
+    01  restart-record pic x(80).
+fd twin-report.
+    01  twin-record pic x(80).
 working-storage section.
 01  fscode pic 9(2).
+01  restart-fscode pic 9(2).
+01  twin-fscode pic 9(2).
 01  upperlim pic S9(10).
-01  quotient pic 9(10).
-01  rem pic 9(10).
+01  square pic 9(18).
 01  input-area.
     02  in-r pic x(1) occurs 80 times.
+01  outfile-name.
+    02  filler pic x(1) occurs 80 times.
 01  primeset.
-    02  pr pic 9(10) occurs 2 to 999999999 times depending on upperlim.
+    02  pr pic 9(10) occurs 2 to 200000000 times depending on upperlim.
 01  i pic 9(10).
 01  j pic 9(10).
-01  offset pic 9(10).
+*>header record working storage - carries the upper limit used, the
+*>run date, and the count of primes found so a downstream job reading
+*>outfile can tell which run produced it.
+01  run-today.
+    02  run-yy pic 9(2).
+    02  run-mm pic 9(2).
+    02  run-dd pic 9(2).
+01  prime-count pic 9(10) value 0.
+01  header-line.
+    02  filler       pic x(7)  value 'UPPER: '.
+    02  hdr-upperlim  pic Z(9)9.
+    02  filler       pic x(2)  value spaces.
+    02  filler       pic x(9)  value 'RUNDATE: '.
+    02  hdr-mm        pic 99.
+    02  filler       pic x(1)  value '/'.
+    02  hdr-dd        pic 99.
+    02  filler       pic x(1)  value '/'.
+    02  hdr-yy        pic 99.
+    02  filler       pic x(2)  value spaces.
+    02  filler       pic x(8)  value 'PRIMES: '.
+    02  hdr-count     pic Z(9)9.
+01  prime-line.
+    02  prime-out     pic Z(9)9.
+    02  filler       pic x(50) value spaces.
+*>restart/checkpoint working storage - lets a large upperlim run pick
+*>up where a prior run left off instead of re-marking from i = 1.
+01  checkpoint-every pic 9(10) value 1000000.
+01  resume-i pic 9(10) value 0.
+01  mark-start-i pic 9(10).
+01  div-quot pic 9(10).
+01  div-rem pic 9(10).
+01  answer-line pic x(80).
+01  answer pic x(1).
+*>counts how many data lines the read-back loop actually found so a
+*>restart file left truncated by a mid-write kill is detected instead
+*>of silently trusted - a short file should never be resumed from.
+01  rst-lines-read pic 9(10) value 0.
+01  restart-header-line.
+    02  rst-upperlim pic 9(10).
+    02  rst-i        pic 9(10).
+    02  filler       pic x(60) value spaces.
+01  restart-data-line.
+    02  rst-value    pic 9(10).
+    02  filler       pic x(70) value spaces.
+*>twin-prime / prime-gap working storage - a second report built from
+*>the same primeset pass that counts the surviving primes.
+01  prev-prime pic 9(10) value 0.
+01  gap pic 9(10) value 0.
+01  max-gap pic 9(10) value 0.
+01  max-gap-lo pic 9(10) value 0.
+01  max-gap-hi pic 9(10) value 0.
+01  twin-count pic 9(10) value 0.
+01  twin-title-line.
+    02  filler       pic x(8)  value 'UPPER: '.
+    02  twin-hdr-upperlim pic Z(9)9.
+    02  filler       pic x(2)  value spaces.
+    02  filler       pic x(9)  value 'RUNDATE: '.
+    02  twin-hdr-mm   pic 99.
+    02  filler       pic x(1)  value '/'.
+    02  twin-hdr-dd   pic 99.
+    02  filler       pic x(1)  value '/'.
+    02  twin-hdr-yy   pic 99.
+    02  filler       pic x(28) value ' TWIN PRIME / GAP REPORT'.
+01  twin-pair-line.
+    02  filler       pic x(6)  value 'TWIN: '.
+    02  twin-lo       pic Z(9)9.
+    02  filler       pic x(3)  value ' , '.
+    02  twin-hi       pic Z(9)9.
+    02  filler       pic x(38) value spaces.
+01  twin-summary-line.
+    02  filler       pic x(12) value 'TWIN PAIRS: '.
+    02  twin-count-out pic Z(9)9.
+    02  filler       pic x(2)  value spaces.
+    02  filler       pic x(9)  value 'MAX GAP: '.
+    02  gap-out       pic Z(9)9.
+    02  filler       pic x(9)  value ' BETWEEN '.
+    02  gap-lo-out    pic Z(9)9.
+    02  filler       pic x(5)  value ' AND '.
+    02  gap-hi-out    pic Z(9)9.
+    02  filler       pic x(3)  value spaces.
 procedure division.
     open input standard-input, output standard-output.
-
     display 'enter an upper limit: ' with no advancing.
     read standard-input into upperlim
-            at end close standard-input, standard-output
-            stop run
+            at end
+            close standard-input, standard-output
+            goback
     end-read.
-    
-    if upperlim < 2 or upperlim > 999999999
+
+    if upperlim < 2 or upperlim > 200000000
         display 'error: invalid upper limit'
-        stop run
+        close standard-input, standard-output
+        goback
     end-if.
-    
-    perform varying i from 1 by 1 until i >= upperlim
-        compute pr(i) = i + 1
-    end-perform.
-    
-    perform varying i from 1 by 1 until i >= upperlim
-        if pr(i) is not = 0
-            compute offset = i + 1
-            
-            perform varying j from offset by 1 until j >= upperlim                
-                if pr(i) is not = 0                    
-                    divide pr(i) into pr(j) giving quotient remainder rem
-                else
-                    compute rem = 1
+
+    display 'enter output file name: ' with no advancing.
+    read standard-input into outfile-name
+            at end
+            close standard-input, standard-output
+            goback
+    end-read.
+
+    *>look for a leftover restart file from a prior run that did not
+    *>finish. if one matches this upperlim, offer to resume from it
+    *>instead of re-marking the table from i = 1.
+    compute resume-i = 0
+    open input restart-file
+    if restart-fscode = 0
+        read restart-file into restart-record
+            at end continue
+        end-read
+        if restart-fscode = 0
+            move restart-record to restart-header-line
+            if rst-upperlim = upperlim and rst-i > 0
+                display ' '
+                display 'RESTART FILE FOUND AT I = ' rst-i
+                    ' FOR THIS UPPER LIMIT.'
+                display 'RESUME FROM RESTART FILE? (Y/N): '
+                    with no advancing
+                read standard-input into answer-line
+                    at end
+                    close standard-input, standard-output
+                    goback
+                end-read
+                move answer-line(1:1) to answer
+                if answer = 'Y' or answer = 'y'
+                    move rst-i to resume-i
+                    compute rst-lines-read = 0
+                    perform varying i from 1 by 1
+                            until i >= upperlim
+                        read restart-file into restart-record
+                            at end continue
+                        end-read
+                        if restart-fscode = 0
+                            move restart-record to restart-data-line
+                            compute pr(i) = rst-value
+                            compute rst-lines-read = rst-lines-read + 1
+                        end-if
+                    end-perform
+                    *>a restart file cut off mid-write (the job was killed
+                    *>while the periodic checkpoint below was still writing
+                    *>it) will come up short here - that is detected and
+                    *>treated as no usable restart file at all rather than
+                    *>trusted with whatever partial table it has, since the
+                    *>unread tail would otherwise leave pr() holding stale
+                    *>or uninitialized values.
+                    if rst-lines-read = upperlim - 1
+                        display 'RESUMING AFTER I = ' resume-i
+                    else
+                        display 'RESTART FILE IS INCOMPLETE - STARTING COLD.'
+                        compute resume-i = 0
+                    end-if
                 end-if
+            end-if
+        end-if
+    end-if
+    close restart-file.
 
-                if rem is equal to 0
+    if resume-i = 0
+        perform varying i from 1 by 1 until i >= upperlim
+            compute pr(i) = i + 1
+        end-perform
+    end-if.
+
+    *>true sieve of eratosthenes - for each remaining prime value pr(i),
+    *>mark its multiples starting at its square (anything smaller was
+    *>already marked by a smaller prime) and step by pr(i) itself, so
+    *>every composite is visited exactly once instead of every pair
+    *>being trial-divided.
+    compute mark-start-i = resume-i + 1
+    perform varying i from mark-start-i by 1 until i >= upperlim
+        if pr(i) is not = 0
+            compute square = pr(i) * pr(i)
+            if square <= upperlim
+                compute j = square - 1
+                perform until j >= upperlim
                     compute pr(j) = 0
-                end-if
+                    compute j = j + pr(i)
+                end-perform
+            end-if
+        end-if
+
+        *>periodically persist the current i position and the
+        *>partially-marked primeset so a killed run can resume here
+        *>instead of starting cold at i = 1.
+        divide i by checkpoint-every giving div-quot remainder div-rem
+        if div-rem = 0
+            move upperlim to rst-upperlim
+            move i to rst-i
+            open output restart-file
+            write restart-record from restart-header-line
+            perform varying j from 1 by 1 until j >= upperlim
+                move pr(j) to rst-value
+                write restart-record from restart-data-line
             end-perform
+            close restart-file
+        end-if
+    end-perform.
+
+    *>the table is fully marked - clear the restart file so the next
+    *>run of this upper limit does not offer to resume a finished job.
+    open output restart-file.
+    close restart-file.
+
+    accept run-today from date.
+
+    *>single pass over the primeset counting the survivors and, from
+    *>the same ascending sequence of prime values, picking off twin
+    *>pairs (p, p+2) and the largest gap between consecutive primes.
+    compute prime-count = 0
+    compute twin-count = 0
+    compute max-gap = 0
+    compute prev-prime = 0
+    open output twin-report
+    move run-mm to twin-hdr-mm
+    move run-dd to twin-hdr-dd
+    move run-yy to twin-hdr-yy
+    move upperlim to twin-hdr-upperlim
+    write twin-record from twin-title-line
+    perform varying i from 1 by 1 until i >= upperlim
+        if pr(i) is not equal to 0
+            compute prime-count = prime-count + 1
+            if prev-prime > 0
+                compute gap = pr(i) - prev-prime
+                if gap > max-gap
+                    compute max-gap = gap
+                    move prev-prime to max-gap-lo
+                    move pr(i) to max-gap-hi
+                end-if
+                if gap = 2
+                    compute twin-count = twin-count + 1
+                    move prev-prime to twin-lo
+                    move pr(i) to twin-hi
+                    write twin-record from twin-pair-line
+                end-if
+            end-if
+            move pr(i) to prev-prime
         end-if
     end-perform.
-  
-    *>Write prime numbers to file
+    move twin-count to twin-count-out
+    move max-gap to gap-out
+    move max-gap-lo to gap-lo-out
+    move max-gap-hi to gap-hi-out
+    write twin-record from twin-summary-line.
+    close twin-report.
+
+    *>write header record with the run parameters, then the primes
     open output outfile.
-    
+
+    move run-mm to hdr-mm
+    move run-dd to hdr-dd
+    move run-yy to hdr-yy
+    move upperlim to hdr-upperlim
+    move prime-count to hdr-count
+    write file-record from header-line.
+
     perform varying i from 1 by 1 until i >= upperlim
         if pr(i) is not equal to 0
-            compute file-record = pr(i)
-            write file-record
-            end-write
-        end-if        
+            compute prime-out = pr(i)
+            write file-record from prime-line
+        end-if
     end-perform.
-    
+
     close outfile.
+    close standard-input, standard-output.
+    goback.
