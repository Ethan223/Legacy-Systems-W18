@@ -0,0 +1,168 @@
+*>************************************************
+*>NAME: ETHAN COLES
+*>ID: 0843081
+*>FILE: BATCHCTL.COB
+*>DESCRIPTION: SHARED JOB-CONTROL FRONT END FOR ROMANNUMERALS AND
+*>             SIEVE. PRESENTS BOTH AS MENU CHOICES AND APPENDS A
+*>             LINE TO A SHARED RUN LOG (JOB NAME, START/END TIME,
+*>             RETURN CODE) FOR EVERY INVOCATION.
+*>************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BATCHCTL.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STANDARD-INPUT ASSIGN TO KEYBOARD.
+    SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+    SELECT RUN-LOG-FILE ASSIGN TO "BATCHLOG.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS LOG-FSCODE.
+DATA DIVISION.
+FILE SECTION.
+FD STANDARD-INPUT.
+    01 STDIN-RECORD   PIC X(80).
+FD STANDARD-OUTPUT.
+    01 STDOUT-RECORD  PIC X(80).
+FD RUN-LOG-FILE.
+    01 LOG-RECORD PIC X(80).
+WORKING-STORAGE SECTION.
+01  TITLELINE.
+    02 FILLER PIC X(29) VALUE "BATCH JOB CONTROL".
+01  UNDERLINE1.
+    02 FILLER PIC X(46) VALUE
+       "----------------------------------------------".
+77  MENU-CHOICE    PIC X(1).
+77  LOG-FSCODE     PIC 9(2).
+77  LOG-JOBNAME    PIC X(14).
+01  LOG-NOW.
+    02 LOG-YY PIC 9(2).
+    02 LOG-MM PIC 9(2).
+    02 LOG-DD PIC 9(2).
+01  LOG-NOWTIME.
+    02 LOG-HH  PIC 9(2).
+    02 LOG-MIN PIC 9(2).
+    02 LOG-SS  PIC 9(2).
+    02 LOG-SS100 PIC 9(2).
+77  LOG-START-STAMP PIC X(18) VALUE SPACES.
+77  LOG-END-STAMP   PIC X(18) VALUE SPACES.
+77  LOG-RETCODE     PIC S9(4).
+01  LOG-LINE.
+    02 LOG-JOBNAME-OUT PIC X(14).
+    02 FILLER          PIC X(1)  VALUE SPACE.
+    02 LOG-START-OUT   PIC X(18).
+    02 FILLER          PIC X(3)  VALUE " - ".
+    02 LOG-END-OUT     PIC X(18).
+    02 FILLER          PIC X(1)  VALUE SPACE.
+    02 LOG-RC-LABEL    PIC X(4)  VALUE "RC: ".
+    02 LOG-RC-OUT      PIC ZZZ9.
+    02 FILLER          PIC X(17) VALUE SPACES.
+PROCEDURE DIVISION.
+    OPEN INPUT STANDARD-INPUT, OUTPUT STANDARD-OUTPUT.
+
+    PERFORM FOREVER
+        *>MAIN MENU
+        DISPLAY " "
+        DISPLAY UNDERLINE1
+        DISPLAY TITLELINE
+        DISPLAY UNDERLINE1
+        DISPLAY "1) RUN ROMANNUMERALS"
+        DISPLAY "2) RUN SIEVE"
+        DISPLAY "3) EXIT"
+        DISPLAY "> " WITH NO ADVANCING
+
+        READ STANDARD-INPUT INTO MENU-CHOICE
+            AT END CLOSE STANDARD-INPUT, STANDARD-OUTPUT
+            GOBACK
+        END-READ
+
+        IF MENU-CHOICE = "1"
+            PERFORM 3000-RUN-ROMANNUMERALS
+        ELSE
+            IF MENU-CHOICE = "2"
+                PERFORM 4000-RUN-SIEVE
+            ELSE
+                IF MENU-CHOICE = "3"
+                    EXIT PERFORM
+                ELSE
+                    DISPLAY "ERROR: INVALID OPTION"
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM.
+
+    CLOSE STANDARD-INPUT, STANDARD-OUTPUT
+    GOBACK.
+
+*>--------------------------------------------------------------------
+*>3000-RUN-ROMANNUMERALS
+*>LOGS A START STAMP, CALLS ROMANNUMERALS, THEN LOGS AN END STAMP AND
+*>THE RETURN CODE IT LEFT BEHIND.
+*>--------------------------------------------------------------------
+3000-RUN-ROMANNUMERALS.
+    MOVE "ROMANNUMERALS" TO LOG-JOBNAME
+    PERFORM 8000-LOG-START
+    CALL "ROMANNUMERALS"
+    PERFORM 8010-LOG-END.
+
+*>--------------------------------------------------------------------
+*>4000-RUN-SIEVE
+*>LOGS A START STAMP, CALLS SIEVE, THEN LOGS AN END STAMP AND THE
+*>RETURN CODE IT LEFT BEHIND.
+*>--------------------------------------------------------------------
+4000-RUN-SIEVE.
+    MOVE "SIEVE" TO LOG-JOBNAME
+    PERFORM 8000-LOG-START
+    CALL "sieve"
+    PERFORM 8010-LOG-END.
+
+*>--------------------------------------------------------------------
+*>8000-LOG-START
+*>TAKES A TIMESTAMP JUST BEFORE A JOB IS CALLED.
+*>--------------------------------------------------------------------
+8000-LOG-START.
+    ACCEPT LOG-NOW FROM DATE
+    ACCEPT LOG-NOWTIME FROM TIME
+    STRING LOG-MM "/" LOG-DD "/" LOG-YY " "
+        LOG-HH ":" LOG-MIN ":" LOG-SS
+        DELIMITED BY SIZE INTO LOG-START-STAMP.
+
+*>--------------------------------------------------------------------
+*>8010-LOG-END
+*>TAKES A TIMESTAMP JUST AFTER A JOB RETURNS, PICKS UP THE RETURN-CODE
+*>SPECIAL REGISTER IT LEFT BEHIND, AND APPENDS THE RUN-LOG LINE.
+*>--------------------------------------------------------------------
+8010-LOG-END.
+    ACCEPT LOG-NOW FROM DATE
+    ACCEPT LOG-NOWTIME FROM TIME
+    STRING LOG-MM "/" LOG-DD "/" LOG-YY " "
+        LOG-HH ":" LOG-MIN ":" LOG-SS
+        DELIMITED BY SIZE INTO LOG-END-STAMP
+    MOVE RETURN-CODE TO LOG-RETCODE
+    PERFORM 8020-WRITE-LOG-LINE.
+
+*>--------------------------------------------------------------------
+*>8020-WRITE-LOG-LINE
+*>APPENDS ONE LINE TO THE SHARED RUN LOG. OPENS IN EXTEND MODE SO
+*>EACH RUN'S JOBS PILE ONTO THE SAME LOG; FALLS BACK TO OUTPUT MODE
+*>THE FIRST TIME THE LOG DOES NOT YET EXIST. THE WRITE'S STATUS IS
+*>CHECKED AFTERWARD RATHER THAN ASSUMED, SINCE A BAD FILE STATUS HERE
+*>WOULD OTHERWISE FAIL SILENTLY AND LEAVE THE LOG LOOKING FINE WHEN
+*>IT IS NOT.
+*>--------------------------------------------------------------------
+8020-WRITE-LOG-LINE.
+    MOVE LOG-JOBNAME TO LOG-JOBNAME-OUT
+    MOVE LOG-START-STAMP TO LOG-START-OUT
+    MOVE LOG-END-STAMP TO LOG-END-OUT
+    MOVE LOG-RETCODE TO LOG-RC-OUT
+
+    OPEN EXTEND RUN-LOG-FILE
+    IF LOG-FSCODE NOT = "00"
+        OPEN OUTPUT RUN-LOG-FILE
+    END-IF
+
+    WRITE LOG-RECORD FROM LOG-LINE
+    IF LOG-FSCODE NOT = "00"
+        DISPLAY "ERROR: COULD NOT WRITE TO RUN LOG (STATUS CODE: "
+            LOG-FSCODE ")"
+    END-IF
+    CLOSE RUN-LOG-FILE.
