@@ -11,9 +11,24 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT STANDARD-INPUT ASSIGN TO KEYBOARD.
     SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
-    SELECT INFILE ASSIGN TO FILENAME
+    SELECT INFILE ASSIGN TO DYNAMIC FILENAME
         ORGANIZATION IS LINE SEQUENTIAL
         FILE STATUS IS FSCODE.
+    SELECT REPORT-FILE ASSIGN TO "ROMANRPT.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RPT-FSCODE.
+    SELECT MANIFEST-FILE ASSIGN TO DYNAMIC MANIFEST-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS MANIFEST-FSCODE.
+    SELECT ERROR-LOG-FILE ASSIGN TO "ROMANERR.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ERRLOG-FSCODE.
+    SELECT REJECT-FILE ASSIGN TO "ROMANREJ.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS REJ-FSCODE.
+    SELECT CHECKPOINT-FILE ASSIGN TO "ROMANCKP.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CKP-FSCODE.
 DATA DIVISION.
 FILE SECTION.
 FD STANDARD-INPUT.
@@ -22,16 +37,30 @@ FD STANDARD-OUTPUT.
     01 STDOUT-RECORD  PIC X(80).
 FD INFILE.
     01 FILE-RECORD PIC X(80).
+FD REPORT-FILE.
+    01 REPORT-RECORD PIC X(80).
+FD MANIFEST-FILE.
+    01 MANIFEST-RECORD PIC X(80).
+FD ERROR-LOG-FILE.
+    01 ERRLOG-RECORD PIC X(169).
+FD REJECT-FILE.
+    01 REJECT-RECORD PIC X(80).
+FD CHECKPOINT-FILE.
+    01 CHECKPOINT-RECORD PIC X(96).
 WORKING-STORAGE SECTION.
 77  N    PIC S99 USAGE IS COMPUTATIONAL.
 77  DECVALUE PIC S9(8) USAGE IS COMPUTATIONAL.
 77  RET  PIC S9 USAGE IS COMPUTATIONAL-3.
+77  CONV-MODE PIC 9 USAGE IS COMPUTATIONAL VALUE 1.
+77  CONV-ERR PIC 9 USAGE IS COMPUTATIONAL.
 01  ARRAY-AREA.
     02 R PIC X(1) OCCURS 30 TIMES.
 01  INPUT-AREA.
     02 IN-R PIC X(1) OCCURS 80 TIMES.
 01  FILENAME.
     02 FILLER PIC X(1) OCCURS 80 TIMES.
+01  MANIFEST-NAME.
+    02 FILLER PIC X(1) OCCURS 80 TIMES.
 01  TITLELINE.
     02 FILLER PIC X(11) VALUE SPACES.
     02 FILLER PIC X(24) VALUE 'ROMAN NUMBER EQUIVALENTS'.
@@ -53,10 +82,121 @@ WORKING-STORAGE SECTION.
     02 OUT-EQ PIC Z(9).
 77  ISEOF PIC 9 VALUE 0.
 77  FSCODE PIC 9(2).
+77  MANIFEST-FSCODE PIC 9(2).
+77  MANIFEST-EOF PIC 9 VALUE 0.
+*>TRACKS WHICH ENTRY OF THE MANIFEST IS CURRENTLY BEING PROCESSED, SO
+*>A CHECKPOINT TAKEN MID-ENTRY CAN RECORD A MANIFEST-LEVEL BOOKMARK
+*>(CKP-MANIFEST-LINE) AND NOT JUST AN IN-PROGRESS-FILE RECORD COUNT.
+77  MANIFEST-LINE-NO PIC 9(8) VALUE 0.
+77  MANIFEST-RESUME-LINE PIC 9(8) VALUE 0.
+*>REPORT FILE WORKING STORAGE - RUN DATE, PAGE HEADERS, PAGINATION
+77  RPT-FSCODE PIC 9(2).
+77  RPT-PAGE-NO PIC 9(4) VALUE 0.
+77  RPT-LINE-CNT PIC 9(4) VALUE 0.
+77  RPT-LINES-PER-PAGE PIC 9(2) VALUE 50.
+*>SET TO 1 UNTIL THE FIRST FILE OF THIS RUN HAS OPENED REPORT-FILE AND
+*>REJECT-FILE, SO A FRESH RUN TRUNCATES THEM ONCE BUT EVERY FILE AFTER
+*>THE FIRST (MANIFEST MODE) OR A CHECKPOINT-RESUMED RUN APPENDS
+*>INSTEAD, KEEPING EARLIER FILES' ROWS INSTEAD OF WIPING THEM OUT.
+77  RPT-FIRST-FILE PIC 9 VALUE 1.
+01  RPT-TODAY.
+    02 RPT-YY PIC 9(2).
+    02 RPT-MM PIC 9(2).
+    02 RPT-DD PIC 9(2).
+01  RPT-RUNDATE-LINE.
+    02 FILLER     PIC X(9) VALUE 'RUN DATE:'.
+    02 FILLER     PIC X(1) VALUE SPACE.
+    02 RPT-MM-OUT  PIC 9(2).
+    02 FILLER     PIC X(1) VALUE '/'.
+    02 RPT-DD-OUT  PIC 9(2).
+    02 FILLER     PIC X(1) VALUE '/'.
+    02 RPT-YY-OUT  PIC 9(2).
+    02 FILLER     PIC X(10) VALUE SPACES.
+    02 FILLER     PIC X(5) VALUE 'PAGE '.
+    02 RPT-PAGE-OUT PIC ZZZ9.
+*>ERROR LOG WORKING STORAGE - EVERY FAILED FILE OPEN IS APPENDED HERE
+*>WITH A TIMESTAMP SO AN OVERNIGHT RUN LEAVES A TRAIL.
+77  ERRLOG-FSCODE PIC 9(2).
+77  ERRLOG-MSG PIC X(150).
+01  ERRLOG-NOW.
+    02 ERRLOG-YY PIC 9(2).
+    02 ERRLOG-MM PIC 9(2).
+    02 ERRLOG-DD PIC 9(2).
+01  ERRLOG-NOWTIME.
+    02 ERRLOG-HH  PIC 9(2).
+    02 ERRLOG-MIN PIC 9(2).
+    02 ERRLOG-SS  PIC 9(2).
+    02 ERRLOG-SS100 PIC 9(2).
+01  ERRLOG-LINE.
+    02 ERRLOG-STAMP PIC X(18).
+    02 FILLER       PIC X(1) VALUE SPACE.
+    02 ERRLOG-TEXT  PIC X(150).
+*>BATCH SUMMARY WORKING STORAGE - COUNTS AND HIGH/LOW DECVALUE FOR THE
+*>FOOTER PRINTED AFTER EACH FILE-MODE RUN.
+77  SUM-READ PIC 9(6) USAGE IS COMPUTATIONAL VALUE 0.
+77  SUM-CONVERTED PIC 9(6) USAGE IS COMPUTATIONAL VALUE 0.
+77  SUM-REJECTED PIC 9(6) USAGE IS COMPUTATIONAL VALUE 0.
+77  SUM-HASDATA PIC 9 VALUE 0.
+77  SUM-HIGH PIC S9(8) USAGE IS COMPUTATIONAL VALUE 0.
+77  SUM-LOW PIC S9(8) USAGE IS COMPUTATIONAL VALUE 0.
+01  SUM-READ-LINE.
+    02 FILLER      PIC X(18) VALUE 'RECORDS READ:'.
+    02 SUM-READ-OUT PIC ZZZ,ZZ9.
+01  SUM-CONV-LINE.
+    02 FILLER      PIC X(18) VALUE 'RECORDS CONVERTED:'.
+    02 SUM-CONV-OUT PIC ZZZ,ZZ9.
+01  SUM-REJ-LINE.
+    02 FILLER      PIC X(18) VALUE 'RECORDS REJECTED:'.
+    02 SUM-REJ-OUT  PIC ZZZ,ZZ9.
+01  SUM-HIGH-LINE.
+    02 FILLER      PIC X(18) VALUE 'HIGH DEC. VALUE:'.
+    02 SUM-HIGH-OUT PIC -ZZZ,ZZ9.
+01  SUM-LOW-LINE.
+    02 FILLER      PIC X(18) VALUE 'LOW DEC. VALUE:'.
+    02 SUM-LOW-OUT  PIC -ZZZ,ZZ9.
+*>REJECT FILE WORKING STORAGE - EVERY RECORD CONV CANNOT CONVERT IS
+*>WRITTEN HERE WITH THE ORIGINAL TEXT AND CONV'S ERROR DETAIL SO BAD
+*>SOURCE DATA CAN BE TRACKED DOWN INSTEAD OF JUST VANISHING.
+77  REJ-FSCODE PIC 9(2).
+01  REJ-LINE.
+    02 REJ-TEXT    PIC X(30).
+    02 FILLER      PIC X(3) VALUE SPACES.
+    02 REJ-DETAIL  PIC X(47).
+*>CHECKPOINT/RESTART WORKING STORAGE - THE POSITION REACHED IN THE
+*>CURRENT INFILE IS PERSISTED EVERY CKP-CHECKPOINT-EVERY RECORDS SO A
+*>LARGE BATCH KILLED PARTWAY THROUGH CAN BE RESUMED INSTEAD OF RERUN
+*>FROM RECORD ONE.
+77  CKP-FSCODE PIC 9(2).
+77  CKP-CHECKPOINT-EVERY PIC 9(4) USAGE IS COMPUTATIONAL VALUE 100.
+77  CKP-QUOT PIC 9(8) USAGE IS COMPUTATIONAL.
+77  CKP-REM  PIC 9(4) USAGE IS COMPUTATIONAL.
+77  CKP-RESUME-FROM PIC 9(8) VALUE 0.
+77  CKP-ANSWER-LINE PIC X(80).
+77  CKP-ANSWER PIC X(1).
+01  CKP-LINE.
+    02 CKP-FILENAME PIC X(80).
+    02 CKP-COUNT    PIC 9(8).
+    02 CKP-MANIFEST-LINE PIC 9(8).
+*>UNATTENDED/PARM-DRIVEN MODE WORKING STORAGE - WHEN THE JOB IS
+*>LAUNCHED WITH A COMMAND-LINE PARM OF "<MODE> <NAME>" (MODE 2 = FILE,
+*>MODE 3 = MANIFEST) IT RUNS THAT ONE JOB AND EXITS WITHOUT PROMPTING,
+*>SO OPERATIONS CAN SCHEDULE IT UNATTENDED.
+01  PARM-LINE PIC X(80).
+01  PARM-TOKENS.
+    02 PARM-MODE-TOKEN PIC X(10).
+    02 PARM-NAME-TOKEN PIC X(70).
+77  PARM-UNATTENDED PIC 9 VALUE 0.
 PROCEDURE DIVISION.
+    ACCEPT PARM-LINE FROM COMMAND-LINE
+    IF PARM-LINE NOT = SPACES
+        COMPUTE PARM-UNATTENDED = 1
+        PERFORM 1500-RUN-UNATTENDED
+        GOBACK
+    END-IF.
+
     OPEN INPUT STANDARD-INPUT, OUTPUT STANDARD-OUTPUT.
-    
-    PERFORM FOREVER        
+
+    PERFORM FOREVER
         *>MAIN MENU
         DISPLAY " "
         DISPLAY UNDERLINE1
@@ -64,12 +204,15 @@ PROCEDURE DIVISION.
         DISPLAY UNDERLINE1
         DISPLAY "1) INPUT FROM KEYBOARD"
         DISPLAY "2) INPUT FROM FILE NAME"
-        DISPLAY "3) EXIT"
+        DISPLAY "3) PROCESS FILE LIST"
+        DISPLAY "4) DECIMAL TO ROMAN NUMERAL"
+        DISPLAY "5) EXIT"
         DISPLAY "> " WITH NO ADVANCING
         
         READ STANDARD-INPUT INTO INPUT-AREA
-            AT END CLOSE STANDARD-INPUT, STANDARD-OUTPUT
-            STOP RUN
+            AT END
+            CLOSE STANDARD-INPUT, STANDARD-OUTPUT
+            GOBACK
         END-READ
         
 *>GET INPUT FROM KEYBOARD--------------------------------------------------
@@ -83,7 +226,7 @@ PROCEDURE DIVISION.
             READ STANDARD-INPUT INTO INPUT-AREA
                 AT END
                 CLOSE STANDARD-INPUT, STANDARD-OUTPUT
-                STOP RUN
+                GOBACK
             END-READ
             
             *>ASSIGNS EACH ELEMENT OF THE INPUT STRING TO THE ARRAY PASSED TO CONV
@@ -93,7 +236,8 @@ PROCEDURE DIVISION.
             END-PERFORM
 
             COMPUTE N = N - 1 
-            CALL "CONV" USING ARRAY-AREA, N, RET, DECVALUE
+            CALL "CONV" USING ARRAY-AREA, N, RET, DECVALUE, CONV-MODE,
+                CONV-ERR
             
             *>SUCCESSFUL CONVERSION, THEN PRINT
             IF RET = 1
@@ -114,54 +258,557 @@ PROCEDURE DIVISION.
                 READ STANDARD-INPUT INTO FILENAME
                     AT END
                     CLOSE STANDARD-INPUT, STANDARD-OUTPUT
-                    STOP RUN
+                    GOBACK
                 END-READ
                 
                 *>READ FILE
-                OPEN INPUT INFILE 
-                
-                IF FSCODE NOT = '00' *>FILE DOES NOT EXIST
-                    DISPLAY "ERROR OPENING FILE (STATUS CODE: " FSCODE ")"
-                ELSE *>FILE IS SUCCESSFULLY OPENED              
+                COMPUTE RPT-FIRST-FILE = 1
+                PERFORM 2000-PROCESS-ONE-FILE
+*>GET A MANIFEST OF MANY INPUT FILES TO PROCESS UNATTENDED-----------------
+            ELSE
+                IF INPUT-AREA = '3'
                     DISPLAY " "
-                    DISPLAY COL-HEADS
-                    DISPLAY UNDERLINE2
-                    
-                    PERFORM UNTIL ISEOF = 1
-                        COMPUTE N = 1
-                        MOVE SPACES TO ARRAY-AREA
-                        
-                        READ INFILE INTO INPUT-AREA
-                            AT END COMPUTE ISEOF = 1
-                        END-READ
-                        
-                        IF ISEOF NOT = 1
-                            PERFORM UNTIL IN-R(N) = SPACE
-                                MOVE IN-R(N) TO R(N)
-                                COMPUTE N = N + 1
-                            END-PERFORM
-                            COMPUTE N = N - 1
-                            
-                            CALL "CONV" USING ARRAY-AREA, N, RET, DECVALUE
-                            
-                            IF RET = 1
-                                MOVE DECVALUE TO OUT-EQ
-                                MOVE ARRAY-AREA TO OUT-R
-                                DISPLAY PRINT-LINE
-                            END-IF
+                    DISPLAY "MANIFEST FILE NAME: " WITH NO ADVANCING
+                    READ STANDARD-INPUT INTO MANIFEST-NAME
+                        AT END
+                        CLOSE STANDARD-INPUT, STANDARD-OUTPUT
+                        GOBACK
+                    END-READ
+
+                    PERFORM 3000-PROCESS-MANIFEST
+*>CONVERT A DECIMAL VALUE TO A ROMAN NUMERAL--------------------------------
+                ELSE
+                    IF INPUT-AREA = '4'
+                        PERFORM 1600-KEYBOARD-DECIMAL-TO-ROMAN
+*>EXIT OR INVALID OPTION WAS CHOSEN----------------------------------------
+                    ELSE
+                        IF INPUT-AREA = '5'
+                            EXIT PERFORM
+                        ELSE
+                            DISPLAY 'ERROR: INVALID OPTION'
                         END-IF
-                    END-PERFORM
-                    
-                    CLOSE INFILE
-                    COMPUTE ISEOF = 0
+                    END-IF
                 END-IF
-*>EXIT OR INVALID OPTION WAS CHOSEN----------------------------------------
+            END-IF
+        END-IF
+    END-PERFORM.
+
+    CLOSE STANDARD-INPUT, STANDARD-OUTPUT
+    GOBACK.
+
+*>--------------------------------------------------------------------
+*>1500-RUN-UNATTENDED
+*>PARSES THE PARM LINE AS "<MODE> <NAME>" AND DRIVES THE SAME FILE OR
+*>MANIFEST PROCESSING THE INTERACTIVE MENU WOULD, WITH NO OPERATOR
+*>PROMPTS - USED WHEN THE JOB IS LAUNCHED FROM A SCHEDULER.
+*>--------------------------------------------------------------------
+1500-RUN-UNATTENDED.
+    MOVE SPACES TO PARM-MODE-TOKEN
+    MOVE SPACES TO PARM-NAME-TOKEN
+    UNSTRING PARM-LINE DELIMITED BY SPACE
+        INTO PARM-MODE-TOKEN, PARM-NAME-TOKEN
+
+    EVALUATE PARM-MODE-TOKEN(1:1)
+        WHEN '2'
+            MOVE PARM-NAME-TOKEN TO FILENAME
+            COMPUTE RPT-FIRST-FILE = 1
+            PERFORM 2000-PROCESS-ONE-FILE
+        WHEN '3'
+            MOVE PARM-NAME-TOKEN TO MANIFEST-NAME
+            PERFORM 3000-PROCESS-MANIFEST
+        WHEN OTHER
+            DISPLAY "ERROR: INVALID PARM - EXPECTED '2 FILENAME' OR "
+                "'3 MANIFESTNAME'"
+    END-EVALUATE.
+
+*>--------------------------------------------------------------------
+*>1600-KEYBOARD-DECIMAL-TO-ROMAN
+*>TAKES A DECIMAL VALUE FROM THE KEYBOARD AND CALLS CONV IN MODE 2 TO
+*>TURN IT BACK INTO A ROMAN NUMERAL - E.G. A CHAPTER OR INVOICE
+*>SEQUENCE NUMBER THAT NEEDS TO GO BACK TO ROMAN NUMERALS FOR PRINT.
+*>CONV-MODE IS RESTORED TO 1 AFTERWARD SINCE EVERY OTHER CALLER OF
+*>CONV IN THIS PROGRAM EXPECTS THE DEFAULT ROMAN-TO-DECIMAL DIRECTION.
+*>--------------------------------------------------------------------
+1600-KEYBOARD-DECIMAL-TO-ROMAN.
+    DISPLAY " "
+    DISPLAY "ENTER DECIMAL VALUE (1-3999): " WITH NO ADVANCING
+
+    READ STANDARD-INPUT INTO DECVALUE
+        AT END
+        CLOSE STANDARD-INPUT, STANDARD-OUTPUT
+        GOBACK
+    END-READ
+
+    MOVE SPACES TO ARRAY-AREA
+    COMPUTE CONV-MODE = 2
+    CALL "CONV" USING ARRAY-AREA, N, RET, DECVALUE, CONV-MODE,
+        CONV-ERR
+    COMPUTE CONV-MODE = 1
+
+    IF RET = 1
+        MOVE DECVALUE TO OUT-EQ
+        MOVE ARRAY-AREA TO OUT-R
+        DISPLAY " "
+        DISPLAY COL-HEADS
+        DISPLAY UNDERLINE2
+        DISPLAY PRINT-LINE
+        DISPLAY " "
+    ELSE
+        DISPLAY "ERROR: VALUE MUST BE BETWEEN 1 AND 3999"
+    END-IF.
+
+*>--------------------------------------------------------------------
+*>2000-PROCESS-ONE-FILE
+*>OPENS INFILE AND SORTS THE FILE STATUS INTO THE REAL CATEGORIES OF
+*>FAILURE SO THE OPERATOR SEES WHAT ACTUALLY WENT WRONG, LOGGING ANY
+*>FAILURE, THEN HANDS OFF TO 2050-RUN-INFILE WHEN THE OPEN SUCCEEDS.
+*>--------------------------------------------------------------------
+2000-PROCESS-ONE-FILE.
+    PERFORM 2070-CHECK-FOR-CHECKPOINT
+    OPEN INPUT INFILE
+
+    EVALUATE FSCODE
+        WHEN '00'
+            PERFORM 2050-RUN-INFILE
+        WHEN '23'
+            DISPLAY "ERROR: RECORD/FILE NOT FOUND (STATUS CODE: 23)"
+            STRING 'INFILE OPEN FAILED - RECORD/FILE NOT FOUND - '
+                DELIMITED BY SIZE
+                FILENAME DELIMITED BY SPACE
+                INTO ERRLOG-MSG
+            PERFORM 2060-LOG-ERROR
+        WHEN '35'
+            DISPLAY "ERROR: FILE DOES NOT EXIST (STATUS CODE: 35)"
+            STRING 'INFILE OPEN FAILED - FILE DOES NOT EXIST - '
+                DELIMITED BY SIZE
+                FILENAME DELIMITED BY SPACE
+                INTO ERRLOG-MSG
+            PERFORM 2060-LOG-ERROR
+        WHEN '37'
+            DISPLAY "ERROR: PERMISSION DENIED OPENING FILE (STATUS CODE: 37)"
+            STRING 'INFILE OPEN FAILED - PERMISSION DENIED - '
+                DELIMITED BY SIZE
+                FILENAME DELIMITED BY SPACE
+                INTO ERRLOG-MSG
+            PERFORM 2060-LOG-ERROR
+        WHEN '39'
+            DISPLAY "ERROR: FILE ATTRIBUTE CONFLICT (STATUS CODE: 39)"
+            STRING 'INFILE OPEN FAILED - ATTRIBUTE CONFLICT - '
+                DELIMITED BY SIZE
+                FILENAME DELIMITED BY SPACE
+                INTO ERRLOG-MSG
+            PERFORM 2060-LOG-ERROR
+        WHEN OTHER
+            DISPLAY "ERROR OPENING FILE (STATUS CODE: " FSCODE ")"
+            STRING 'INFILE OPEN FAILED - STATUS ' DELIMITED BY SIZE
+                FSCODE DELIMITED BY SIZE
+                ' - ' DELIMITED BY SIZE
+                FILENAME DELIMITED BY SPACE
+                INTO ERRLOG-MSG
+            PERFORM 2060-LOG-ERROR
+    END-EVALUATE.
+
+*>--------------------------------------------------------------------
+*>2050-RUN-INFILE
+*>DRIVES THE CONVERSION LOOP FOR AN ALREADY-OPENED INFILE AND WRITES
+*>THE DETAIL LINES TO THE TERMINAL AND THE REPORT FILE, ROUTING ANY
+*>RECORD CONV CANNOT CONVERT TO THE REJECT FILE INSTEAD OF DROPPING IT.
+*>--------------------------------------------------------------------
+2050-RUN-INFILE.
+    DISPLAY " "
+    DISPLAY COL-HEADS
+    DISPLAY UNDERLINE2
+
+    PERFORM 2100-OPEN-REPORT-FILE
+    PERFORM 2105-OPEN-REJECT-FILE
+    COMPUTE RPT-FIRST-FILE = 0
+
+    COMPUTE SUM-READ = 0
+    COMPUTE SUM-CONVERTED = 0
+    COMPUTE SUM-REJECTED = 0
+    COMPUTE SUM-HASDATA = 0
+
+    IF CKP-RESUME-FROM > 0
+        PERFORM 2075-SKIP-TO-CHECKPOINT
+    END-IF
+
+    PERFORM UNTIL ISEOF = 1
+        READ INFILE INTO INPUT-AREA
+            AT END COMPUTE ISEOF = 1
+        END-READ
+
+        IF ISEOF NOT = 1
+            COMPUTE SUM-READ = SUM-READ + 1
+
+            DIVIDE SUM-READ BY CKP-CHECKPOINT-EVERY
+                GIVING CKP-QUOT REMAINDER CKP-REM
+            IF CKP-REM = 0
+                PERFORM 2080-WRITE-CHECKPOINT
+            END-IF
+
+            PERFORM 2055-CONVERT-AND-TALLY
+
+            IF RET = 1
+                MOVE DECVALUE TO OUT-EQ
+                MOVE ARRAY-AREA TO OUT-R
+                DISPLAY PRINT-LINE
+                PERFORM 2150-WRITE-REPORT-DETAIL
             ELSE
-                IF INPUT-AREA = '3'
-                    EXIT PERFORM
+                MOVE ARRAY-AREA TO REJ-TEXT
+                EVALUATE CONV-ERR
+                    WHEN 1
+                        MOVE 'UNPARSEABLE CHARACTER IN NUMERAL'
+                            TO REJ-DETAIL
+                    WHEN 2
+                        MOVE 'ILLEGAL ROMAN NUMERAL - BAD GRAMMAR'
+                            TO REJ-DETAIL
+                    WHEN OTHER
+                        MOVE 'REJECTED BY CONV - UNKNOWN REASON'
+                            TO REJ-DETAIL
+                END-EVALUATE
+                WRITE REJECT-RECORD FROM REJ-LINE
+            END-IF
+        END-IF
+    END-PERFORM
+
+    PERFORM 2160-WRITE-SUMMARY
+    PERFORM 2090-CLEAR-CHECKPOINT
+
+    CLOSE INFILE
+    CLOSE REPORT-FILE
+    CLOSE REJECT-FILE
+    COMPUTE ISEOF = 0.
+
+*>--------------------------------------------------------------------
+*>2055-CONVERT-AND-TALLY
+*>PARSES INPUT-AREA INTO ARRAY-AREA, CALLS CONV, AND ROLLS THE RESULT
+*>INTO THE SUM- BATCH COUNTERS. SHARED BY THE MAIN CONVERSION LOOP AND
+*>2075-SKIP-TO-CHECKPOINT, WHICH REPLAYS THE PRE-CHECKPOINT RECORDS
+*>THROUGH THIS SAME PARAGRAPH SO THE COUNTERS COME OUT RIGHT ON A
+*>RESUMED RUN WITHOUT RE-WRITING ANYTHING TO THE REPORT OR REJECT FILE.
+*>--------------------------------------------------------------------
+2055-CONVERT-AND-TALLY.
+    COMPUTE N = 1
+    MOVE SPACES TO ARRAY-AREA
+
+    PERFORM UNTIL IN-R(N) = SPACE
+        MOVE IN-R(N) TO R(N)
+        COMPUTE N = N + 1
+    END-PERFORM
+    COMPUTE N = N - 1
+
+    CALL "CONV" USING ARRAY-AREA, N, RET, DECVALUE, CONV-MODE,
+        CONV-ERR
+
+    IF RET = 1
+        COMPUTE SUM-CONVERTED = SUM-CONVERTED + 1
+        IF SUM-HASDATA = 0
+            COMPUTE SUM-HIGH = DECVALUE
+            COMPUTE SUM-LOW = DECVALUE
+            COMPUTE SUM-HASDATA = 1
+        ELSE
+            IF DECVALUE > SUM-HIGH
+                COMPUTE SUM-HIGH = DECVALUE
+            END-IF
+            IF DECVALUE < SUM-LOW
+                COMPUTE SUM-LOW = DECVALUE
+            END-IF
+        END-IF
+    ELSE
+        COMPUTE SUM-REJECTED = SUM-REJECTED + 1
+    END-IF.
+
+*>--------------------------------------------------------------------
+*>2060-LOG-ERROR
+*>APPENDS ERRLOG-MSG TO THE ERROR LOG FILE WITH A DATE/TIME STAMP.
+*>OPENS IN EXTEND MODE SO EACH RUN'S FAILURES PILE ONTO THE SAME LOG;
+*>FALLS BACK TO OUTPUT MODE THE FIRST TIME THE LOG DOES NOT YET EXIST.
+*>--------------------------------------------------------------------
+2060-LOG-ERROR.
+    OPEN EXTEND ERROR-LOG-FILE
+    IF ERRLOG-FSCODE NOT = '00'
+        OPEN OUTPUT ERROR-LOG-FILE
+    END-IF
+
+    ACCEPT ERRLOG-NOW FROM DATE
+    ACCEPT ERRLOG-NOWTIME FROM TIME
+    STRING ERRLOG-MM '/' ERRLOG-DD '/' ERRLOG-YY ' '
+        ERRLOG-HH ':' ERRLOG-MIN ':' ERRLOG-SS
+        DELIMITED BY SIZE INTO ERRLOG-STAMP
+    MOVE ERRLOG-MSG TO ERRLOG-TEXT
+
+    WRITE ERRLOG-RECORD FROM ERRLOG-LINE
+    CLOSE ERROR-LOG-FILE.
+
+*>--------------------------------------------------------------------
+*>2070-CHECK-FOR-CHECKPOINT
+*>LOOKS FOR A LEFTOVER CHECKPOINT FOR THIS EXACT FILENAME FROM A PRIOR
+*>RUN THAT DID NOT FINISH. IF ONE IS FOUND THE OPERATOR IS ASKED
+*>WHETHER TO RESUME FROM IT; CKP-RESUME-FROM IS LEFT AT 0 OTHERWISE.
+*>AN UNATTENDED (PARM-DRIVEN) RUN HAS NO OPERATOR TO ASK, SO IT
+*>RESUMES AUTOMATICALLY.
+*>--------------------------------------------------------------------
+2070-CHECK-FOR-CHECKPOINT.
+    COMPUTE CKP-RESUME-FROM = 0
+    OPEN INPUT CHECKPOINT-FILE
+
+    IF CKP-FSCODE = '00'
+        READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+            AT END CONTINUE
+        END-READ
+
+        IF CKP-FSCODE = '00'
+            MOVE CHECKPOINT-RECORD TO CKP-LINE
+            IF CKP-FILENAME = FILENAME AND CKP-COUNT > 0
+                IF PARM-UNATTENDED = 1
+                    MOVE CKP-COUNT TO CKP-RESUME-FROM
                 ELSE
-                    DISPLAY 'ERROR: INVALID OPTION'
+                    DISPLAY " "
+                    DISPLAY "CHECKPOINT FOUND AT RECORD " CKP-COUNT
+                        " FOR THIS FILE."
+                    DISPLAY "RESUME FROM CHECKPOINT? (Y/N): "
+                        WITH NO ADVANCING
+                    READ STANDARD-INPUT INTO CKP-ANSWER-LINE
+                        AT END
+                        CLOSE STANDARD-INPUT, STANDARD-OUTPUT
+                        GOBACK
+                    END-READ
+                    MOVE CKP-ANSWER-LINE(1:1) TO CKP-ANSWER
+                    IF CKP-ANSWER = 'Y' OR CKP-ANSWER = 'y'
+                        MOVE CKP-COUNT TO CKP-RESUME-FROM
+                    END-IF
                 END-IF
             END-IF
         END-IF
-    END-PERFORM.
+
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+*>--------------------------------------------------------------------
+*>2075-SKIP-TO-CHECKPOINT
+*>FAST-FORWARDS PAST THE RECORDS ALREADY CONVERTED BEFORE THE LAST
+*>CHECKPOINT SO THE MAIN LOOP PICKS UP WHERE THE PRIOR RUN LEFT OFF.
+*>LINE SEQUENTIAL HAS NO RANDOM ACCESS, SO THIS RE-RUNS EACH SKIPPED
+*>RECORD THROUGH 2055-CONVERT-AND-TALLY TO REBUILD SUM-CONVERTED,
+*>SUM-REJECTED, SUM-HASDATA, SUM-HIGH AND SUM-LOW AS IF THIS RUN HAD
+*>CONVERTED THEM ITSELF - OTHERWISE THE BATCH SUMMARY WOULD ONLY COUNT
+*>THE RECORDS SEEN AFTER THE RESUME POINT. THE REPORT AND REJECT FILES
+*>ARE NOT REWRITTEN HERE; THEIR ROWS FOR THESE RECORDS ALREADY SURVIVED
+*>FROM THE EARLIER RUN BECAUSE 2100/2105 OPEN IN EXTEND MODE ON RESUME.
+*>--------------------------------------------------------------------
+2075-SKIP-TO-CHECKPOINT.
+    COMPUTE SUM-READ = 0
+    PERFORM UNTIL SUM-READ >= CKP-RESUME-FROM OR ISEOF = 1
+        READ INFILE INTO INPUT-AREA
+            AT END COMPUTE ISEOF = 1
+        END-READ
+        IF ISEOF NOT = 1
+            COMPUTE SUM-READ = SUM-READ + 1
+            PERFORM 2055-CONVERT-AND-TALLY
+        END-IF
+    END-PERFORM
+
+    DISPLAY "RESUMING AFTER RECORD " SUM-READ.
+
+*>--------------------------------------------------------------------
+*>2080-WRITE-CHECKPOINT
+*>OVERWRITES THE CHECKPOINT FILE WITH THE CURRENT FILENAME AND RECORD
+*>COUNT SO A KILLED RUN CAN BE RESUMED FROM HERE. ALSO STAMPS THE
+*>MANIFEST ENTRY NUMBER CURRENTLY IN PROGRESS (0 OUTSIDE MANIFEST MODE)
+*>SO 3010-PEEK-MANIFEST-CHECKPOINT CAN TELL A RESTARTED MANIFEST RUN
+*>WHICH EARLIER ENTRIES ARE ALREADY DONE.
+*>--------------------------------------------------------------------
+2080-WRITE-CHECKPOINT.
+    MOVE FILENAME TO CKP-FILENAME
+    MOVE SUM-READ TO CKP-COUNT
+    MOVE MANIFEST-LINE-NO TO CKP-MANIFEST-LINE
+    OPEN OUTPUT CHECKPOINT-FILE
+    WRITE CHECKPOINT-RECORD FROM CKP-LINE
+    CLOSE CHECKPOINT-FILE.
+
+*>--------------------------------------------------------------------
+*>2090-CLEAR-CHECKPOINT
+*>EMPTIES THE CHECKPOINT FILE ONCE A FILE HAS BEEN PROCESSED TO
+*>COMPLETION, SO THE NEXT RUN DOES NOT OFFER TO RESUME A FINISHED JOB.
+*>--------------------------------------------------------------------
+2090-CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE.
+
+*>--------------------------------------------------------------------
+*>2100-OPEN-REPORT-FILE
+*>OPENS THE PRINTABLE REPORT FILE AND LAYS DOWN THE FIRST PAGE OF
+*>HEADINGS. THE FIRST FILE OF A FRESH (NON-RESUMED) RUN TRUNCATES THE
+*>REPORT SO EACH RUN STARTS CLEAN; EVERY FILE AFTER THAT - A LATER
+*>MANIFEST ENTRY, OR A CHECKPOINT-RESUMED RUN'S "FIRST" FILE, WHICH
+*>ALREADY HAS EARLIER ROWS SITTING IN THE REPORT FROM BEFORE THE
+*>CRASH - OPENS IN EXTEND MODE INSTEAD, THE SAME FALLBACK PATTERN
+*>2060-LOG-ERROR USES FOR THE ERROR LOG.
+*>--------------------------------------------------------------------
+2100-OPEN-REPORT-FILE.
+    IF RPT-FIRST-FILE = 1 AND CKP-RESUME-FROM = 0
+        OPEN OUTPUT REPORT-FILE
+    ELSE
+        OPEN EXTEND REPORT-FILE
+        IF RPT-FSCODE NOT = '00'
+            OPEN OUTPUT REPORT-FILE
+        END-IF
+    END-IF
+    COMPUTE RPT-PAGE-NO = 0
+    PERFORM 2110-WRITE-REPORT-HEADING.
+
+*>--------------------------------------------------------------------
+*>2105-OPEN-REJECT-FILE
+*>OPENS THE REJECT FILE, FOLLOWING THE SAME FIRST-FILE-TRUNCATES,
+*>EVERY-FILE-AFTER-APPENDS RULE AS 2100-OPEN-REPORT-FILE.
+*>--------------------------------------------------------------------
+2105-OPEN-REJECT-FILE.
+    IF RPT-FIRST-FILE = 1 AND CKP-RESUME-FROM = 0
+        OPEN OUTPUT REJECT-FILE
+    ELSE
+        OPEN EXTEND REJECT-FILE
+        IF REJ-FSCODE NOT = '00'
+            OPEN OUTPUT REJECT-FILE
+        END-IF
+    END-IF.
+
+*>--------------------------------------------------------------------
+*>2110-WRITE-REPORT-HEADING
+*>STAMPS A NEW REPORT PAGE WITH THE RUN DATE, PAGE NUMBER AND COLUMN
+*>HEADINGS. CALLED ONCE PER FILE AND AGAIN EVERY TIME THE PAGE FILLS.
+*>--------------------------------------------------------------------
+2110-WRITE-REPORT-HEADING.
+    ACCEPT RPT-TODAY FROM DATE
+    MOVE RPT-MM TO RPT-MM-OUT
+    MOVE RPT-DD TO RPT-DD-OUT
+    MOVE RPT-YY TO RPT-YY-OUT
+    COMPUTE RPT-PAGE-NO = RPT-PAGE-NO + 1
+    MOVE RPT-PAGE-NO TO RPT-PAGE-OUT
+
+    WRITE REPORT-RECORD FROM UNDERLINE1
+    WRITE REPORT-RECORD FROM TITLELINE
+    WRITE REPORT-RECORD FROM RPT-RUNDATE-LINE
+    WRITE REPORT-RECORD FROM UNDERLINE1
+    WRITE REPORT-RECORD FROM COL-HEADS
+    WRITE REPORT-RECORD FROM UNDERLINE2
+    COMPUTE RPT-LINE-CNT = 0.
+
+*>--------------------------------------------------------------------
+*>2150-WRITE-REPORT-DETAIL
+*>WRITES ONE CONVERTED NUMERAL TO THE REPORT FILE, STARTING A NEW
+*>PAGE FIRST IF THE CURRENT PAGE IS FULL.
+*>--------------------------------------------------------------------
+2150-WRITE-REPORT-DETAIL.
+    IF RPT-LINE-CNT >= RPT-LINES-PER-PAGE
+        PERFORM 2110-WRITE-REPORT-HEADING
+    END-IF
+    WRITE REPORT-RECORD FROM PRINT-LINE
+    COMPUTE RPT-LINE-CNT = RPT-LINE-CNT + 1.
+
+*>--------------------------------------------------------------------
+*>2160-WRITE-SUMMARY
+*>PRINTS THE BATCH SUMMARY FOOTER FOR THE FILE JUST PROCESSED - RECORDS
+*>READ/CONVERTED/REJECTED AND THE HIGH/LOW DECIMAL VALUE SEEN - TO BOTH
+*>THE TERMINAL AND THE REPORT FILE.
+*>--------------------------------------------------------------------
+2160-WRITE-SUMMARY.
+    MOVE SUM-READ TO SUM-READ-OUT
+    MOVE SUM-CONVERTED TO SUM-CONV-OUT
+    MOVE SUM-REJECTED TO SUM-REJ-OUT
+
+    DISPLAY " "
+    DISPLAY UNDERLINE1
+    DISPLAY SUM-READ-LINE
+    DISPLAY SUM-CONV-LINE
+    DISPLAY SUM-REJ-LINE
+
+    WRITE REPORT-RECORD FROM UNDERLINE1
+    WRITE REPORT-RECORD FROM SUM-READ-LINE
+    WRITE REPORT-RECORD FROM SUM-CONV-LINE
+    WRITE REPORT-RECORD FROM SUM-REJ-LINE
+
+    IF SUM-HASDATA = 1
+        MOVE SUM-HIGH TO SUM-HIGH-OUT
+        MOVE SUM-LOW TO SUM-LOW-OUT
+        DISPLAY SUM-HIGH-LINE
+        DISPLAY SUM-LOW-LINE
+        WRITE REPORT-RECORD FROM SUM-HIGH-LINE
+        WRITE REPORT-RECORD FROM SUM-LOW-LINE
+    END-IF.
+
+*>--------------------------------------------------------------------
+*>3000-PROCESS-MANIFEST
+*>OPENS A MANIFEST OF INFILE NAMES, ONE PER LINE, AND DRIVES
+*>2000-PROCESS-ONE-FILE FOR EACH SO A WHOLE BATCH CAN RUN UNATTENDED.
+*>3010-PEEK-MANIFEST-CHECKPOINT IS CALLED FIRST TO FIND OUT WHETHER A
+*>PRIOR RUN OF THIS MANIFEST WAS KILLED PARTWAY THROUGH - IF SO, ENTRIES
+*>BEFORE THE ONE IT WAS ON ARE ALREADY FULLY PROCESSED (AND ALREADY IN
+*>REPORT-FILE/REJECT-FILE) AND ARE SKIPPED WITHOUT BEING REOPENED, SO A
+*>RESTARTED MANIFEST RUN DOES NOT REPROCESS AND DUPLICATE THEM. RPT-
+*>FIRST-FILE IS SET FROM THAT SAME CHECK, SINCE A MANIFEST RESUME MEANS
+*>REPORT-FILE/REJECT-FILE ALREADY HAVE EARLIER ENTRIES' ROWS IN THEM
+*>EVEN BEFORE THE FIRST ENTRY THIS RUN ACTUALLY OPENS.
+*>--------------------------------------------------------------------
+3000-PROCESS-MANIFEST.
+    OPEN INPUT MANIFEST-FILE
+
+    IF MANIFEST-FSCODE NOT = '00'
+        DISPLAY "ERROR OPENING MANIFEST (STATUS CODE: "
+            MANIFEST-FSCODE ")"
+    ELSE
+        PERFORM 3010-PEEK-MANIFEST-CHECKPOINT
+        IF MANIFEST-RESUME-LINE > 0
+            COMPUTE RPT-FIRST-FILE = 0
+            DISPLAY "RESUMING MANIFEST AT ENTRY " MANIFEST-RESUME-LINE
+        ELSE
+            COMPUTE RPT-FIRST-FILE = 1
+        END-IF
+
+        COMPUTE MANIFEST-LINE-NO = 0
+        COMPUTE MANIFEST-EOF = 0
+        PERFORM UNTIL MANIFEST-EOF = 1
+            READ MANIFEST-FILE INTO FILENAME
+                AT END COMPUTE MANIFEST-EOF = 1
+            END-READ
+
+            IF MANIFEST-EOF NOT = 1 AND FILENAME NOT = SPACES
+                COMPUTE MANIFEST-LINE-NO = MANIFEST-LINE-NO + 1
+                IF MANIFEST-LINE-NO < MANIFEST-RESUME-LINE
+                    DISPLAY "SKIPPING ALREADY-COMPLETED MANIFEST ENTRY "
+                        MANIFEST-LINE-NO
+                ELSE
+                    PERFORM 2000-PROCESS-ONE-FILE
+                END-IF
+            END-IF
+        END-PERFORM
+
+        CLOSE MANIFEST-FILE
+    END-IF.
+
+*>--------------------------------------------------------------------
+*>3010-PEEK-MANIFEST-CHECKPOINT
+*>READ-ONLY LOOK AT THE CHECKPOINT FILE TO PICK UP CKP-MANIFEST-LINE,
+*>THE MANIFEST ENTRY NUMBER A PRIOR KILLED RUN WAS WORKING ON, WITHOUT
+*>DISTURBING ANY OF 2070-CHECK-FOR-CHECKPOINT'S OWN PER-FILE HANDLING
+*>(ITS OPERATOR PROMPT STILL RUNS NORMALLY ONCE 2000-PROCESS-ONE-FILE
+*>REACHES THAT ENTRY). LEAVES MANIFEST-RESUME-LINE AT 0 WHEN THERE IS
+*>NO USABLE CHECKPOINT, SO A FRESH MANIFEST RUN PROCESSES EVERY ENTRY.
+*>--------------------------------------------------------------------
+3010-PEEK-MANIFEST-CHECKPOINT.
+    COMPUTE MANIFEST-RESUME-LINE = 0
+    OPEN INPUT CHECKPOINT-FILE
+
+    IF CKP-FSCODE = '00'
+        READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+            AT END CONTINUE
+        END-READ
+
+        IF CKP-FSCODE = '00'
+            MOVE CHECKPOINT-RECORD TO CKP-LINE
+            IF CKP-COUNT > 0
+                MOVE CKP-MANIFEST-LINE TO MANIFEST-RESUME-LINE
+            END-IF
+        END-IF
+
+        CLOSE CHECKPOINT-FILE
+    END-IF.
